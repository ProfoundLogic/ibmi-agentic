@@ -0,0 +1,134 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CC2EXRPT.
+000300 AUTHOR.        OPERATIONS SUPPORT.
+000400 INSTALLATION.  PLSRC1.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   DATE       INIT  DESCRIPTION
+001000*   2026-08-09 OPS   INITIAL VERSION - DAILY EXCEPTION REPORT
+001100*                    FOR CBLCALLP2 REJECTED/UNRECOGNIZED
+001200*                    LK-TYPE CALLS.
+001300*--------------------------------------------------------------
+001400* DESCRIPTION:
+001500*   READS EXCEPTION-FILE (CC2EXCPT), THE LOG OF REJECTED OR
+001600*   UNRECOGNIZED LK-TYPE VALUES CBLCALLP2 HAS WRITTEN, AND
+001700*   PRINTS ONE LINE PER REJECT PLUS A TRAILING COUNT SO THE
+001800*   MORNING SHIFT HAS A SPOOLED REPORT TO REVIEW INSTEAD OF
+001900*   DISCOVERING BAD CALLS FROM A DOWNSTREAM TEST FAILURE.
+002000*--------------------------------------------------------------
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT EXCEPTION-FILE ASSIGN TO CC2EXCPT
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS XR-EXCEPT-STATUS.
+002800     SELECT REPORT-FILE ASSIGN TO PRINTER-CC2EXRPT
+002900         ORGANIZATION IS SEQUENTIAL.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  EXCEPTION-FILE.
+003400     COPY "excrec".
+003500
+003600 FD  REPORT-FILE.
+003700 01  REPORT-LINE                 PIC X(80).
+003800
+003900 WORKING-STORAGE SECTION.
+004000 77  XR-EXCEPT-STATUS            PIC X(02).
+004100 77  XR-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004200     88  XR-EOF                              VALUE 'Y'.
+004250 77  XR-EXCEPT-OPEN-SW           PIC X(01) VALUE 'N'.
+004260     88  XR-EXCEPT-IS-OPEN                   VALUE 'Y'.
+004300 77  XR-REJECT-COUNT             PIC S9(07) BINARY VALUE ZERO.
+004400
+004500 01  XR-HEADING-1.
+004600     05  FILLER                  PIC X(20)
+004700             VALUE 'CC2EXRPT  '.
+004800     05  FILLER                  PIC X(40)
+004900             VALUE 'CBLCALLP2 DAILY EXCEPTION REPORT'.
+005000
+005100 01  XR-HEADING-2.
+005200     05  FILLER                  PIC X(14)
+005300             VALUE 'TIMESTAMP'.
+005400     05  FILLER                  PIC X(14)
+005500             VALUE 'LK-TYPE'.
+005600     05  FILLER                  PIC X(14)
+005700             VALUE 'CONTEXT'.
+005800
+005900 01  XR-DETAIL-LINE.
+006000     05  XR-D-TIMESTAMP          PIC X(14).
+006100     05  FILLER                  PIC X(02) VALUE SPACES.
+006200     05  XR-D-TYPE               PIC X(10).
+006300     05  FILLER                  PIC X(04) VALUE SPACES.
+006400     05  XR-D-CONTEXT            PIC X(10).
+006500
+006600 01  XR-TOTAL-LINE.
+006700     05  FILLER                  PIC X(20)
+006800             VALUE 'TOTAL REJECTS:'.
+006900     05  XR-T-COUNT              PIC ZZZ,ZZ9.
+007000
+007100 PROCEDURE DIVISION.
+007200
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE
+007500     PERFORM 2000-PRINT-EXCEPTIONS
+007600         UNTIL XR-EOF
+007700     PERFORM 8000-FINISH
+007800     GO TO 9999-EXIT.
+007900
+008000*----------------------------------------------------------------
+008100* 1000-INITIALIZE - OPEN THE FILES AND PRINT THE REPORT HEADINGS.
+008200*----------------------------------------------------------------
+008300 1000-INITIALIZE.
+008400     OPEN INPUT  EXCEPTION-FILE
+008500     OPEN OUTPUT REPORT-FILE
+008600     MOVE XR-HEADING-1 TO REPORT-LINE
+008700     WRITE REPORT-LINE
+008800     MOVE XR-HEADING-2 TO REPORT-LINE
+008900     WRITE REPORT-LINE
+009000     IF XR-EXCEPT-STATUS = '00'
+009050         SET XR-EXCEPT-IS-OPEN TO TRUE
+009100         PERFORM 1100-READ-EXCEPTION
+009200     ELSE
+009300         SET XR-EOF TO TRUE
+009400     END-IF.
+009500
+009600*----------------------------------------------------------------
+009700* 1100-READ-EXCEPTION - READ THE NEXT EXCEPTION-FILE RECORD.
+009800*----------------------------------------------------------------
+009900 1100-READ-EXCEPTION.
+010000     READ EXCEPTION-FILE
+010100         AT END
+010200             SET XR-EOF TO TRUE
+010300     END-READ.
+010400
+010500*----------------------------------------------------------------
+010600* 2000-PRINT-EXCEPTIONS - FORMAT AND PRINT ONE DETAIL LINE PER
+010700* REJECT, THEN READ THE NEXT ONE.
+010800*----------------------------------------------------------------
+010900 2000-PRINT-EXCEPTIONS.
+011000     MOVE EXC-TIMESTAMP TO XR-D-TIMESTAMP
+011100     MOVE EXC-TYPE      TO XR-D-TYPE
+011200     MOVE EXC-CONTEXT   TO XR-D-CONTEXT
+011300     MOVE XR-DETAIL-LINE TO REPORT-LINE
+011400     WRITE REPORT-LINE
+011500     ADD 1 TO XR-REJECT-COUNT
+011600     PERFORM 1100-READ-EXCEPTION.
+011700
+011800*----------------------------------------------------------------
+011900* 8000-FINISH - PRINT THE TRAILING COUNT AND CLOSE THE FILES.
+012000*----------------------------------------------------------------
+012100 8000-FINISH.
+012200     MOVE XR-REJECT-COUNT TO XR-T-COUNT
+012300     MOVE XR-TOTAL-LINE TO REPORT-LINE
+012400     WRITE REPORT-LINE
+012450     IF XR-EXCEPT-IS-OPEN
+012460         CLOSE EXCEPTION-FILE
+012470     END-IF
+012500     CLOSE REPORT-FILE.
+012700
+012800 9999-EXIT.
+012900     GOBACK.
