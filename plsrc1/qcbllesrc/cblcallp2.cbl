@@ -11,31 +11,321 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT OPTIONAL TESTCASE-FILE ASSIGN TO TSTCASE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CC2-TESTCASE-STATUS.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO CC2AUDLG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CC2-AUDIT-STATUS.
+           SELECT OPTIONAL EXCEPTION-FILE ASSIGN TO CC2EXCPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CC2-EXCEPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TESTCASE-FILE.
+           COPY "tcrec".
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           03  AUD-TIMESTAMP        PIC X(14).
+           03  AUD-TYPE             PIC X(10).
+           03  AUD-RESP             PIC X(10).
+
+      *--- Rejected/unrecognized LK-TYPE calls, one row per reject.
+      *--- CC2EXRPT reads this file to print the daily exception
+      *--- report for the morning shift.
+       FD  EXCEPTION-FILE.
+           COPY "excrec".
+
        WORKING-STORAGE SECTION.
        01  RESULT                  PIC X(2) VALUE SPACES.
        01  NPARMS  PIC S9(9) BINARY.
+
+       01  CC2-TESTCASE-STATUS     PIC X(02).
+       01  CC2-AUDIT-STATUS        PIC X(02).
+       01  CC2-EXCEPT-STATUS       PIC X(02).
+       01  CC2-EOF-SWITCH          PIC X(01) VALUE 'N'.
+           88  CC2-EOF                         VALUE 'Y'.
+
+      *--------------------------------------------------------------
+      * CC2-RETURN-CODE reference table - every value LK-RESP can
+      * come back with from a code path CBLCALLP2 owns directly
+      * (TEST-n scenario codes such as OK1/OK2 are data-driven and
+      * come from TESTCASE-FILE instead - see CC2-TEST-TABLE). PE is
+      * the one exception: by definition the caller gave us nowhere
+      * to put LK-RESP, so it never comes back that way - look for
+      * it in AUDIT-FILE, the CC2DTAQ signal, or RETURN-CODE instead.
+      *
+      *   OK    UTEST self-test - RESULT matched the documented
+      *         expected value (see CC2-EXPECTED-RESULT)
+      *   MM    UTEST self-test - RESULT did NOT match the expected
+      *         value; RETURN-CODE is also set to 16
+      *   PE    Parameter error - caller passed fewer parameters than
+      *         the path it landed on requires (see NPARMS); NOT
+      *         returned via LK-RESP - see above. RETURN-CODE is set
+      *         to 20.
+      *   UK    Unrecognized LK-TYPE - no TESTCASE-FILE row matched
+      *
+      * A reject (UK) is also written to EXCEPTION-FILE; every
+      * outcome is written to AUDIT-FILE regardless of code.
+      *--------------------------------------------------------------
+       01  CC2-RETURN-CODE          PIC X(10).
+           88  CC2-UTEST-OK                    VALUE 'OK'.
+           88  CC2-UTEST-MISMATCH              VALUE 'MM'.
+           88  CC2-PARM-ERROR                  VALUE 'PE'.
+           88  CC2-UNKNOWN-TYPE                VALUE 'UK'.
+
+      *--- The documented header above promises "returns: RESULT"
+      *--- and "expected: OK" - UTEST checks RESULT against this
+      *--- constant itself instead of leaving it to whoever reads
+      *--- the job log.
+       01  CC2-EXPECTED-RESULT      PIC X(02) VALUE 'OK'.
+
+      *--- Audit trail of every CBLCALLP2 invocation - LK-TYPE
+      *--- received, LK-RESP returned, and when - appended to
+      *--- AUDIT-FILE so overnight regression runs can be
+      *--- reconstructed the next morning.
+       01  CC2-LOG-TYPE             PIC X(10).
+       01  CC2-LOG-RESP             PIC X(10).
+       01  CC2-TIMESTAMP.
+           03  CC2-TS-DATE          PIC 9(08).
+           03  CC2-TS-TIME          PIC 9(06).
+
+      *--- Real-time pass/fail signal pushed to a data queue on every
+      *--- call, so a scheduler running the regression suite as part
+      *--- of a promotion pipeline can alert on a failure immediately
+      *--- instead of waiting for the whole batch window to close.
+       01  CC2-DTAQ-NAME            PIC X(10) VALUE 'CC2DTAQ'.
+       01  CC2-DTAQ-LIB             PIC X(10) VALUE '*LIBL'.
+       01  CC2-DTAQ-LEN             PIC S9(9) BINARY.
+       01  CC2-DTAQ-DATA.
+           03  CC2-DQ-TYPE          PIC X(10).
+           03  CC2-DQ-RESP          PIC X(10).
+           03  CC2-DQ-PASSFAIL      PIC X(04).
+
+      *--- QSNDDTAQ error code structure (format ERRC0100) - passing
+      *--- this optional parameter with bytes-provided non-zero asks
+      *--- QSNDDTAQ to hand back a failure here instead of raising an
+      *--- escape message, so a missing/unauthorized CC2DTAQ cannot
+      *--- abend the call the way an unmonitored API escape would.
+       01  CC2-DTAQ-ERROR.
+           03  CC2-DTAQ-ERR-PROVIDED   PIC S9(9) BINARY VALUE 116.
+           03  CC2-DTAQ-ERR-AVAIL      PIC S9(9) BINARY VALUE ZERO.
+           03  CC2-DTAQ-ERR-ID         PIC X(07).
+           03  FILLER                  PIC X(01).
+           03  CC2-DTAQ-ERR-DATA       PIC X(100).
+
+      *--- Data-driven dispatch table, loaded from TESTCASE-FILE
+      *--- each call. Operations add new TEST-n scenarios by adding
+      *--- a row to that file, not by changing this program.
+       01  CC2-TEST-COUNT          PIC S9(4) BINARY VALUE ZERO.
+       01  CC2-TEST-TABLE.
+           03  CC2-TEST-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON CC2-TEST-COUNT
+                   INDEXED BY CC2-TEST-IDX.
+               05  CC2-TEST-TYPE   PIC X(10).
+               05  CC2-TEST-RESP   PIC X(10).
+
+      *--- LKPARM is COPYed for the shared LK-TYPE/LK-RESP field
+      *--- definitions, but the two are passed as separate CALL
+      *--- operands rather than one group operand, so that
+      *--- NUMBER-OF-CALL-PARAMETERS below actually reflects how
+      *--- many of them a given caller supplied.
        LINKAGE SECTION.
-       01  LK-PARM.
-           03 LK-TYPE              PIC X(10).
-           03 LK-RESP              PIC X(10).
-       PROCEDURE DIVISION USING LK-PARM.
+           COPY "lkparm".
+       PROCEDURE DIVISION USING LK-TYPE, LK-RESP.
        MAIN-LOGIC.
-      *----If called as single unit test
+           PERFORM STAMP-CURRENT-TIME
+           MOVE NUMBER-OF-CALL-PARAMETERS TO NPARMS
+
+      *--- CBLCALLP2 is a normal (non-INITIAL) program, so RETURN-CODE
+      *--- would otherwise persist from whatever the previous call on
+      *--- this activation group last set it to - a batch driver like
+      *--- CBLTSTDRV calling this repeatedly would see a PE/MM from an
+      *--- earlier row bleed into every later row's RETURN-CODE. Start
+      *--- every call from a clean value; only the MM and PE paths
+      *--- below override it.
+           MOVE 0 TO RETURN-CODE
+
+      *--- A call with zero parameters doesn't even give us LK-TYPE
+      *--- to dispatch on - the earliest possible failure path.
+           IF NPARMS < 1
+               GO TO PARM-COUNT-ERROR
+           END-IF
+
+      *----If called as single unit test. Returns control the same
+      *----way the TEST-n paths do (GOBACK, not STOP RUN) so UTEST
+      *----can be safely interleaved with other calls in a batch
+      *----regression stream and not end the whole job step. The
+      *----genuine standalone invocation documented at the top of
+      *----this member passes LK-TYPE alone, so LK-RESP is only
+      *----touched when the caller actually gave us a second
+      *----parameter to return it in.
             IF LK-TYPE = 'UTEST'
               MOVE 'OK' TO RESULT
               DISPLAY RESULT
-              STOP RUN
+              MOVE LK-TYPE TO CC2-LOG-TYPE
+      *------ Self-check: does RESULT actually match what the header
+      *------ comments document as the expected value? A broken
+      *------ build fails the batch step on its own instead of
+      *------ depending on someone eyeballing the spool file.
+              IF RESULT = CC2-EXPECTED-RESULT
+                  SET CC2-UTEST-OK TO TRUE
+              ELSE
+                  SET CC2-UTEST-MISMATCH TO TRUE
+                  MOVE 16 TO RETURN-CODE
+              END-IF
+              MOVE CC2-RETURN-CODE TO CC2-LOG-RESP
+              IF NPARMS > 1
+                  MOVE CC2-RETURN-CODE TO LK-RESP
+              END-IF
+              PERFORM WRITE-AUDIT-RECORD
+              PERFORM SEND-DATAQUEUE-MSG
+              GO TO EOJ
             END-IF
 
-      *--- IF called by other unit tests
-           MOVE 'ER' TO LK-RESP
-           IF LK-TYPE = 'TEST1'
-              MOVE 'OK1' TO LK-RESP
-           ELSE IF LK-TYPE = 'TEST2'
-              MOVE 'OK2' TO LK-RESP
-           END-IF.
+      *--- IF called by other unit tests - dispatch is data-driven:
+      *--- look the type up in the table loaded from TESTCASE-FILE.
+      *--- Every TEST-n scenario reports back through LK-RESP, so
+      *--- these calls need both parameters present.
+           IF NPARMS < 2
+               GO TO PARM-COUNT-ERROR
+           END-IF
+
+           PERFORM LOAD-TEST-TABLE
+           SET CC2-UNKNOWN-TYPE TO TRUE
+           SET CC2-TEST-IDX TO 1
+           SEARCH CC2-TEST-ENTRY
+               AT END
+                   MOVE LK-TYPE TO CC2-LOG-TYPE
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN CC2-TEST-TYPE (CC2-TEST-IDX) = LK-TYPE
+                   MOVE CC2-TEST-RESP (CC2-TEST-IDX) TO CC2-RETURN-CODE
+           END-SEARCH
+           MOVE CC2-RETURN-CODE TO LK-RESP
+           MOVE LK-TYPE TO CC2-LOG-TYPE
+           MOVE LK-RESP TO CC2-LOG-RESP
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM SEND-DATAQUEUE-MSG
+           GO TO EOJ.
+
+      *--------------------------------------------------------------
+      * PARM-COUNT-ERROR - caller passed fewer parameters than the
+      * path it landed on requires: zero parameters (not even
+      * LK-TYPE), or a non-UTEST LK-TYPE with no LK-RESP to return
+      * into. LK-RESP is never referenced here since it may not
+      * exist in the caller's parameter list; the caller must treat
+      * a GOBACK with LK-RESP left unchanged as a parameter-count
+      * failure, or check RETURN-CODE, or read the audit log.
+      *--------------------------------------------------------------
+       PARM-COUNT-ERROR.
+           SET CC2-PARM-ERROR TO TRUE
+           MOVE 20 TO RETURN-CODE
+           IF NPARMS > 0
+               MOVE LK-TYPE TO CC2-LOG-TYPE
+           ELSE
+               MOVE SPACES TO CC2-LOG-TYPE
+           END-IF
+           MOVE CC2-RETURN-CODE TO CC2-LOG-RESP
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM SEND-DATAQUEUE-MSG
+           GO TO EOJ.
 
        EOJ.
            GOBACK.
+
+      *--------------------------------------------------------------
+      * STAMP-CURRENT-TIME - capture the clock once per invocation so
+      * the audit record reflects when the call actually happened.
+      *--------------------------------------------------------------
+       STAMP-CURRENT-TIME.
+           ACCEPT CC2-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT CC2-TS-TIME FROM TIME.
+
+      *--------------------------------------------------------------
+      * WRITE-AUDIT-RECORD - append one row to AUDIT-FILE recording
+      * the LK-TYPE received and LK-RESP returned for this call. A
+      * failure to open the audit log must not fail the call itself.
+      *--------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF CC2-AUDIT-STATUS = '00' OR CC2-AUDIT-STATUS = '05'
+               MOVE CC2-TIMESTAMP TO AUD-TIMESTAMP
+               MOVE CC2-LOG-TYPE  TO AUD-TYPE
+               MOVE CC2-LOG-RESP  TO AUD-RESP
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+      *--------------------------------------------------------------
+      * SEND-DATAQUEUE-MSG - push this call's outcome (LK-TYPE,
+      * LK-RESP, PASS/FAIL) onto data queue CC2DTAQ so the job
+      * scheduler running the regression suite can alert on a
+      * failure right away instead of waiting for the batch window
+      * to close. PE/UK/MM are CBLCALLP2's own failure codes; any
+      * other code (including a data-driven TEST-n code) is a pass.
+      * A missing/unauthorized CC2DTAQ must not fail the call itself
+      * any more than a missing AUDIT-FILE does - the error code
+      * parameter on the QSNDDTAQ call below is what keeps a bad
+      * object from turning into an unhandled escape message.
+      *--------------------------------------------------------------
+       SEND-DATAQUEUE-MSG.
+           MOVE CC2-LOG-TYPE TO CC2-DQ-TYPE
+           MOVE CC2-LOG-RESP TO CC2-DQ-RESP
+           IF CC2-PARM-ERROR OR CC2-UNKNOWN-TYPE OR CC2-UTEST-MISMATCH
+               MOVE 'FAIL' TO CC2-DQ-PASSFAIL
+           ELSE
+               MOVE 'PASS' TO CC2-DQ-PASSFAIL
+           END-IF
+           MOVE LENGTH OF CC2-DTAQ-DATA TO CC2-DTAQ-LEN
+           MOVE ZERO TO CC2-DTAQ-ERR-AVAIL
+           MOVE SPACES TO CC2-DTAQ-ERR-ID
+           CALL 'QSNDDTAQ' USING CC2-DTAQ-NAME, CC2-DTAQ-LIB,
+               CC2-DTAQ-LEN, CC2-DTAQ-DATA, OMITTED, OMITTED,
+               OMITTED, CC2-DTAQ-ERROR.
+
+      *--------------------------------------------------------------
+      * WRITE-EXCEPTION-RECORD - append one row to EXCEPTION-FILE for
+      * a rejected/unrecognized LK-TYPE, so the morning shift has a
+      * report to review instead of finding out from a downstream
+      * test failure days later. Calling context is logged when this
+      * program has one to log; CBLCALLP2's own LINKAGE does not
+      * carry the caller's program name, so EXC-CONTEXT is blank.
+      *--------------------------------------------------------------
+       WRITE-EXCEPTION-RECORD.
+           OPEN EXTEND EXCEPTION-FILE
+           IF CC2-EXCEPT-STATUS = '00' OR CC2-EXCEPT-STATUS = '05'
+               MOVE CC2-TIMESTAMP TO EXC-TIMESTAMP
+               MOVE CC2-LOG-TYPE  TO EXC-TYPE
+               MOVE SPACES        TO EXC-CONTEXT
+               WRITE EXCEPTION-RECORD
+               CLOSE EXCEPTION-FILE
+           END-IF.
+
+      *--------------------------------------------------------------
+      * LOAD-TEST-TABLE - read TESTCASE-FILE into CC2-TEST-TABLE.
+      * A missing or empty file simply leaves the table empty, which
+      * SEARCH then reports as AT END (unrecognized LK-TYPE).
+      *--------------------------------------------------------------
+       LOAD-TEST-TABLE.
+           MOVE ZERO TO CC2-TEST-COUNT
+           MOVE 'N' TO CC2-EOF-SWITCH
+           OPEN INPUT TESTCASE-FILE
+           IF CC2-TESTCASE-STATUS = '00'
+               PERFORM READ-TEST-TABLE-RECORD UNTIL CC2-EOF
+               CLOSE TESTCASE-FILE
+           END-IF.
+
+       READ-TEST-TABLE-RECORD.
+           READ TESTCASE-FILE
+               AT END
+                   SET CC2-EOF TO TRUE
+               NOT AT END
+                   IF CC2-TEST-COUNT < 200
+                       ADD 1 TO CC2-TEST-COUNT
+                       SET CC2-TEST-IDX TO CC2-TEST-COUNT
+                       MOVE TC-TYPE TO CC2-TEST-TYPE (CC2-TEST-IDX)
+                       MOVE TC-RESP TO CC2-TEST-RESP (CC2-TEST-IDX)
+                   END-IF
+           END-READ.
