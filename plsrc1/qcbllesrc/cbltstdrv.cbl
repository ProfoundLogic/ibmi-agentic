@@ -0,0 +1,166 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBLTSTDRV.
+000300 AUTHOR.        OPERATIONS SUPPORT.
+000400 INSTALLATION.  PLSRC1.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   DATE       INIT  DESCRIPTION
+001000*   2026-08-09 OPS   INITIAL VERSION - BATCH REGRESSION DRIVER
+001100*                    FOR CBLCALLP2, READING TEST SCENARIOS FROM
+001200*                    A CONTROL FILE INSTEAD OF HAND-CRAFTED
+001300*                    ONE-OFF CALLS.
+001400*--------------------------------------------------------------
+001500* DESCRIPTION:
+001600*   READS CC2CTL, A CONTROL FILE OF TEST-TYPE CODES AND THEIR
+001700*   EXPECTED LK-RESP VALUES (SAME ROW LAYOUT AS CBLCALLP2'S
+001800*   OWN TESTCASE DISPATCH TABLE - COPYBOOK TCREC), CALLS
+001900*   CBLCALLP2 ONCE PER ROW, AND PRINTS A PASS/FAIL SUMMARY
+002000*   REPORT SUITABLE FOR ATTACHING TO A DEPLOYMENT TICKET BEFORE
+002100*   A CBLCALLP1 CHANGE IS PROMOTED.
+002200*--------------------------------------------------------------
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CTL-FILE ASSIGN TO CC2CTL
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS DRV-CTL-STATUS.
+003000     SELECT REPORT-FILE ASSIGN TO PRINTER-CBLTSTDRV
+003100         ORGANIZATION IS SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CTL-FILE.
+003600     COPY "tcrec".
+003700
+003800 FD  REPORT-FILE.
+003900 01  REPORT-LINE                 PIC X(80).
+004000
+004100 WORKING-STORAGE SECTION.
+004200 77  DRV-CTL-STATUS              PIC X(02).
+004300 77  DRV-EOF-SWITCH              PIC X(01) VALUE 'N'.
+004400     88  DRV-EOF                             VALUE 'Y'.
+004450 77  DRV-CTL-OPEN-SW             PIC X(01) VALUE 'N'.
+004460     88  DRV-CTL-IS-OPEN                     VALUE 'Y'.
+004500 77  DRV-PASS-COUNT              PIC S9(07) BINARY VALUE ZERO.
+004600 77  DRV-FAIL-COUNT              PIC S9(07) BINARY VALUE ZERO.
+004700 77  DRV-TOTAL-COUNT             PIC S9(07) BINARY VALUE ZERO.
+004800
+004900     COPY "lkparm".
+005000
+005100 01  DRV-HEADING-1.
+005200     05  FILLER                  PIC X(20)
+005300             VALUE 'CBLTSTDRV '.
+005400     05  FILLER                  PIC X(40)
+005500             VALUE 'CBLCALLP2 REGRESSION SUMMARY'.
+005600
+005700 01  DRV-HEADING-2.
+005800     05  FILLER                  PIC X(12)  VALUE 'LK-TYPE'.
+005900     05  FILLER                  PIC X(12)  VALUE 'EXPECTED'.
+006000     05  FILLER                  PIC X(12)  VALUE 'ACTUAL'.
+006100     05  FILLER                  PIC X(08)  VALUE 'RESULT'.
+006200
+006300 01  DRV-DETAIL-LINE.
+006400     05  DRV-D-TYPE              PIC X(10).
+006500     05  FILLER                  PIC X(02)  VALUE SPACES.
+006600     05  DRV-D-EXPECTED          PIC X(10).
+006700     05  FILLER                  PIC X(02)  VALUE SPACES.
+006800     05  DRV-D-ACTUAL            PIC X(10).
+006900     05  FILLER                  PIC X(02)  VALUE SPACES.
+007000     05  DRV-D-PASSFAIL          PIC X(04).
+007100
+007200 01  DRV-SUMMARY-LINE-1.
+007300     05  FILLER             PIC X(17) VALUE 'TOTAL SCENARIOS:'.
+007400     05  DRV-S-TOTAL        PIC ZZZ,ZZ9.
+007500
+007600 01  DRV-SUMMARY-LINE-2.
+007700     05  FILLER                  PIC X(20)  VALUE 'PASSED:'.
+007800     05  DRV-S-PASS              PIC ZZZ,ZZ9.
+007900
+008000 01  DRV-SUMMARY-LINE-3.
+008100     05  FILLER                  PIC X(20)  VALUE 'FAILED:'.
+008200     05  DRV-S-FAIL              PIC ZZZ,ZZ9.
+008300
+008400 PROCEDURE DIVISION.
+008500
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE
+008800     PERFORM 2000-RUN-SCENARIO
+008900         UNTIL DRV-EOF
+009000     PERFORM 8000-FINISH
+009100     GO TO 9999-EXIT.
+009200
+009300*----------------------------------------------------------------
+009400* 1000-INITIALIZE - OPEN THE CONTROL AND REPORT FILES AND PRINT
+009500* THE REPORT HEADINGS.
+009600*----------------------------------------------------------------
+009700 1000-INITIALIZE.
+009800     OPEN INPUT  CTL-FILE
+009900     OPEN OUTPUT REPORT-FILE
+010000     MOVE DRV-HEADING-1 TO REPORT-LINE
+010100     WRITE REPORT-LINE
+010200     MOVE DRV-HEADING-2 TO REPORT-LINE
+010300     WRITE REPORT-LINE
+010400     IF DRV-CTL-STATUS = '00'
+010450         SET DRV-CTL-IS-OPEN TO TRUE
+010500         PERFORM 1100-READ-CTL-RECORD
+010600     ELSE
+010700         SET DRV-EOF TO TRUE
+010800     END-IF.
+010900
+011000*----------------------------------------------------------------
+011100* 1100-READ-CTL-RECORD - READ THE NEXT CONTROL FILE ROW.
+011200*----------------------------------------------------------------
+011300 1100-READ-CTL-RECORD.
+011400     READ CTL-FILE
+011500         AT END
+011600             SET DRV-EOF TO TRUE
+011700     END-READ.
+011800
+011900*----------------------------------------------------------------
+012000* 2000-RUN-SCENARIO - CALL CBLCALLP2 FOR ONE CONTROL FILE ROW,
+012100* COMPARE THE ACTUAL LK-RESP AGAINST THE EXPECTED ONE, PRINT A
+012200* DETAIL LINE AND ACCUMULATE THE PASS/FAIL COUNT, THEN READ THE
+012300* NEXT ROW.
+012400*----------------------------------------------------------------
+012500 2000-RUN-SCENARIO.
+012600     MOVE TC-TYPE TO LK-TYPE
+012700     MOVE SPACES  TO LK-RESP
+012800     CALL 'CBLCALLP2' USING LK-TYPE, LK-RESP
+012900     ADD 1 TO DRV-TOTAL-COUNT
+013000     MOVE TC-TYPE TO DRV-D-TYPE
+013100     MOVE TC-RESP TO DRV-D-EXPECTED
+013200     MOVE LK-RESP TO DRV-D-ACTUAL
+013300     IF LK-RESP = TC-RESP
+013400         MOVE 'PASS' TO DRV-D-PASSFAIL
+013500         ADD 1 TO DRV-PASS-COUNT
+013600     ELSE
+013700         MOVE 'FAIL' TO DRV-D-PASSFAIL
+013800         ADD 1 TO DRV-FAIL-COUNT
+013900     END-IF
+014000     MOVE DRV-DETAIL-LINE TO REPORT-LINE
+014100     WRITE REPORT-LINE
+014200     PERFORM 1100-READ-CTL-RECORD.
+014300
+014400*----------------------------------------------------------------
+014500* 8000-FINISH - PRINT THE PASS/FAIL SUMMARY AND CLOSE THE FILES.
+014600*----------------------------------------------------------------
+014700 8000-FINISH.
+014800     MOVE DRV-TOTAL-COUNT TO DRV-S-TOTAL
+014900     MOVE DRV-SUMMARY-LINE-1 TO REPORT-LINE
+015000     WRITE REPORT-LINE
+015100     MOVE DRV-PASS-COUNT TO DRV-S-PASS
+015200     MOVE DRV-SUMMARY-LINE-2 TO REPORT-LINE
+015300     WRITE REPORT-LINE
+015400     MOVE DRV-FAIL-COUNT TO DRV-S-FAIL
+015500     MOVE DRV-SUMMARY-LINE-3 TO REPORT-LINE
+015600     WRITE REPORT-LINE
+015650     IF DRV-CTL-IS-OPEN
+015660         CLOSE CTL-FILE
+015670     END-IF
+015700     CLOSE REPORT-FILE.
+015900
+016000 9999-EXIT.
+016100     GOBACK.
