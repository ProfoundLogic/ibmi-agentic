@@ -0,0 +1,15 @@
+000100*--------------------------------------------------------------
+000200* EXCREC - CBLCALLP2 EXCEPTION (REJECTED LK-TYPE) RECORD.
+000300*--------------------------------------------------------------
+000400* MODIFICATION HISTORY
+000500*   DATE       INIT  DESCRIPTION
+000600*   2026-08-09 OPS   INITIAL VERSION.
+000700*--------------------------------------------------------------
+000800* SHARED BY CBLCALLP2 (WHICH APPENDS A ROW PER REJECT) AND
+000900* CC2EXRPT (WHICH READS THE FILE TO PRINT THE DAILY EXCEPTION
+001000* REPORT).
+001100*--------------------------------------------------------------
+001200 01  EXCEPTION-RECORD.
+001300     03  EXC-TIMESTAMP        PIC X(14).
+001400     03  EXC-TYPE             PIC X(10).
+001500     03  EXC-CONTEXT          PIC X(10).
