@@ -0,0 +1,24 @@
+000100*--------------------------------------------------------------
+000200* LKPARM - CBLCALLP1/CBLCALLP2 CALL INTERFACE PARAMETER LIST.
+000300*--------------------------------------------------------------
+000400* MODIFICATION HISTORY
+000500*   DATE       INIT  DESCRIPTION
+000600*   2026-08-09 OPS   INITIAL VERSION.
+000700*   2026-08-09 OPS   SPLIT LK-TYPE/LK-RESP INTO TWO 01-LEVEL
+000800*                    ITEMS SO THEY CAN BE PASSED AS TWO
+000900*                    SEPARATE CALL OPERANDS INSTEAD OF ONE
+001000*                    GROUP OPERAND.
+001100*--------------------------------------------------------------
+001200* COPY THIS MEMBER INTO THE LINKAGE SECTION OF BOTH THE CALLER
+001300* AND CBLCALLP2 SO THE TWO SIDES OF THE CALL CAN NEVER DRIFT
+001400* OUT OF STEP WITH EACH OTHER. LK-TYPE AND LK-RESP ARE KEPT AS
+001500* TWO INDEPENDENT 01-LEVEL ITEMS, AND PASSED AS TWO SEPARATE
+001600* CALL OPERANDS (CALL ... USING LK-TYPE, LK-RESP), RATHER THAN
+001700* BUNDLED INTO ONE GROUP OPERAND - THAT WAY
+001800* NUMBER-OF-CALL-PARAMETERS ON THE CBLCALLP2 SIDE REPORTS HOW
+001900* MANY OF THEM A GIVEN CALLER ACTUALLY SUPPLIED, WHICH A
+002000* SINGLE GROUP OPERAND WOULD ALWAYS REPORT AS ONE REGARDLESS
+002100* OF HOW MANY FIELDS IT CARRIES.
+002200*--------------------------------------------------------------
+002300 01  LK-TYPE                  PIC X(10).
+002400 01  LK-RESP                  PIC X(10).
