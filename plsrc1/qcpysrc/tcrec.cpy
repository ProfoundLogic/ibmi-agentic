@@ -0,0 +1,19 @@
+000100*--------------------------------------------------------------
+000200* TCREC - TEST CASE TABLE RECORD.
+000300*--------------------------------------------------------------
+000400* MODIFICATION HISTORY
+000500*   DATE       INIT  DESCRIPTION
+000600*   2026-08-09 OPS   INITIAL VERSION.
+000700*--------------------------------------------------------------
+000800* ONE ROW PER TEST SCENARIO RECOGNIZED BY CBLCALLP2'S
+000900* DATA-DRIVEN DISPATCH: THE LK-TYPE VALUE A CALLER PASSES IN,
+001000* AND THE LK-RESP VALUE CBLCALLP2 SHOULD HAND BACK FOR IT.
+001100* SHARED BY CBLCALLP2 (WHICH LOADS IT INTO A LOOKUP TABLE AT
+001200* MAIN-LOGIC) AND CBLTSTDRV (WHICH READS THE SAME LAYOUT AS A
+001300* REGRESSION CONTROL FILE). COPY THIS MEMBER RATHER THAN
+001400* RE-DECLARING THE RECORD SO BOTH STAY IN STEP.
+001500*--------------------------------------------------------------
+001600 01  TC-CASE-RECORD.
+001700     03  TC-TYPE              PIC X(10).
+001800     03  TC-RESP              PIC X(10).
+001900     03  TC-DESC              PIC X(30).
